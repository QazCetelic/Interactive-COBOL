@@ -1,181 +1,1090 @@
 000100 IDENTIFICATION DIVISION.
 000200 PROGRAM-ID. INTERACTIVE-COBOL.
-000300 DATA DIVISION.
-000400 WORKING-STORAGE SECTION.
-000500     01 SRC-PATH pic x(100).
-000600     01 FILE-INFO.
-000700        05 file-size        pic x(8) comp-x.
-000800* Modification date and time of the file        
-000900        05 file-date.
-001000           10 f-day         pic x comp-x.
-001100          10 f-month       pic x comp-x.
-001200           10 f-year        pic xx comp-x.
-001300
-001400       05 file-time.
-001500           10 f-hours       pic x comp-x.
-001600           10 f-minutes     pic x comp-x.
-001700           10 f-seconds     pic x comp-x.
-001800           10 f-hundredths  pic x comp-x.
-001900     01 NEW-FILE-INFO.
-002000          05 new-file-size    pic x(8) comp-x.
-002100          05 new-file-date.
-002200               10 new-f-day      pic x comp-x.
-002300               10 new-f-month    pic x comp-x.
-002400               10 new-f-year     pic xx comp-x.
-002500   
-002600          05 new-file-time.
-002700               10 new-f-hours    pic x comp-x.
-002800               10 new-f-minutes  pic x comp-x.
-002900               10 new-f-seconds  pic x comp-x.
-003000               10 new-f-hundredths pic x comp-x.
-003100     01 WS-TEMP-DT.   
-003200         05 WS-TEMP-DATE-TIME.            
-003300            10 WS-TEMP-DATE.              
-003400               15 WS-TEMP-YEAR  PIC  9(4). 
-003500               15 WS-TEMP-MONTH PIC  9(2).
-003600               15 WS-TEMP-DAY   PIC  9(2).
-003700            10 WS-TEMP-TIME.              
-003800               15 WS-TEMP-HOUR  PIC  9(2).
-003900               15 WS-TEMP-MIN   PIC  9(2).
-004000               15 WS-TEMP-SEC   PIC  9(2).
-004100               15 WS-TEMP-MS    PIC  9(2).
-004200            10 WS-DIFF-GMT         PIC S9(4).
-
-004400     01 WS-FORMATTED-DT.   
-004500         05 WS-FORMATTED-DATE-TIME.                       
-004600            15 WS-FORMATTED-YEAR  PIC  9(4). 
-004700            15 FILLER             PIC X VALUE '-'.
-004800            15 WS-FORMATTED-MONTH PIC  9(2).
-004900            15 FILLER             PIC X VALUE '-'.
-005000            15 WS-FORMATTED-DAY   PIC  9(2).  
-005100            15 FILLER             PIC X VALUE ' '.           
-005200            15 WS-FORMATTED-HOUR  PIC  9(2).
-005300            15 FILLER             PIC X VALUE ':'.
-005400            15 WS-FORMATTED-MIN   PIC  9(2).
-005500            15 FILLER             PIC X VALUE ':'.
-005600            15 WS-FORMATTED-SEC   PIC  9(2).
-005700            15 FILLER             PIC X VALUE ':'.
-005800            15 WS-FORMATTED-MS    PIC  9(2).
-005900     01 WAITING-MESSAGE-SHOWN pic 9(1) value 0.
-006000     01 FILE-TYPE-CMD pic x(130).
-006100     01 COMPILE-CMD pic x(130).
-006200 PROCEDURE DIVISION.
-006300 000-MAIN.
-006400     PERFORM 300-CHECK-DEPENDENCIES.
-006500     CALL "SYSTEM" USING BY CONTENT "clear".
-006600     ACCEPT SRC-PATH FROM COMMAND-LINE.
-006700     CALL "CBL_CHECK_FILE_EXIST" USING SRC-PATH FILE-INFO.
-006800     IF RETURN-CODE NOT EQUAL ZERO THEN
-006900         DISPLAY X"1B" & "[31;1;4mError: File " SRC-PATH(1:20)
-007000         " does not exist" X"1B" & "[0m"
-007100     ELSE
-007200         PERFORM 200-COMPILE-AND-EXECUTE
-007300     END-IF.
-007400     STOP RUN.
-007500 100-CHECK-FOR-CHANGES.
-007600     CALL "CBL_CHECK_FILE_EXIST" USING SRC-PATH NEW-FILE-INFO.
-007700     IF RETURN-CODE NOT EQUAL ZERO THEN
-007800          DISPLAY X"1B" & "[31;1;4mError: File " SRC-PATH(1:20)
-007900          " does not exist anymore" X"1B" & "[0m"
-008000     END-IF.
-008100     IF FILE-INFO NOT = NEW-FILE-INFO
-008200         CALL "SYSTEM" USING BY CONTENT "clear"
-008300         DISPLAY "File has been modified"
-008400         MOVE NEW-FILE-INFO TO FILE-INFO
-008500         PERFORM 200-COMPILE-AND-EXECUTE
-008600     ELSE
-008700         IF WAITING-MESSAGE-SHOWN = 0 THEN
-008800             DISPLAY ""
-008900             DISPLAY X"1B" & "[33;1mFile has not been modified, "
-009000             "waiting..." & X"1B" & "[0m"
-009100             MOVE 1 TO WAITING-MESSAGE-SHOWN
-009200         END-IF
-009300         CONTINUE AFTER 1 SECONDS
-009400     END-IF.
-009500    GO TO 100-CHECK-FOR-CHANGES.
-009600 200-COMPILE-AND-EXECUTE.
-009700     MOVE 0 TO WAITING-MESSAGE-SHOWN.
-009800* Check if file is an ASCII text file
-009900     STRING "file '" DELIMITED BY SIZE
-010000         SRC-PATH(1:100) DELIMITED BY SPACE
-010100         "' | grep 'ASCII text' &> /dev/null" DELIMITED BY SIZE
-010200         INTO FILE-TYPE-CMD
-010300     END-STRING.
-010400     CALL "SYSTEM" USING FILE-TYPE-CMD RETURNING RETURN-CODE.
-010500     IF RETURN-CODE NOT EQUAL ZERO THEN
-010600         DISPLAY X"1B" & "[31;1;4mError: File " SRC-PATH(1:100)
-010700         " is not a text file" X"1B" & "[0m"
-010800         PERFORM 100-CHECK-FOR-CHANGES
-010900     END-IF. 
-011000* Compile the file
-011100     DISPLAY X"1B" & "[33;1mCOMPILER OUTPUT: " X"1B" & "[0m"
-011200     STRING "cobc -x " DELIMITED BY SIZE
-011300       SRC-PATH(1:100) DELIMITED BY SPACE
-011400       " -o /tmp/cobol-interactive" DELIMITED BY SIZE
-011500       INTO COMPILE-CMD
-011600     END-STRING.
-011700     CALL "SYSTEM" USING COMPILE-CMD.
-011800* Check if the compilation was successful
-011900     CALL "SYSTEM" USING BY CONTENT
-012000     "test -x /tmp/cobol-interactive" RETURNING RETURN-CODE.
-012100     IF RETURN-CODE NOT EQUAL ZERO THEN
-012200         DISPLAY ""
-012300         DISPLAY X"1B" & "[31;1;4mPROGRAM FAILED TO COMPILE!"
-012400             X"1B" & "[0m"
-012500         PERFORM 100-CHECK-FOR-CHANGES
-012600     ELSE
-012700         MOVE FUNCTION CURRENT-DATE TO WS-TEMP-DATE-TIME
-012800         MOVE WS-TEMP-YEAR  TO WS-FORMATTED-YEAR
-012900         MOVE WS-TEMP-MONTH TO WS-FORMATTED-MONTH
-013000         MOVE WS-TEMP-DAY   TO WS-FORMATTED-DAY
-013100         MOVE WS-TEMP-HOUR  TO WS-FORMATTED-HOUR
-013200         MOVE WS-TEMP-MIN   TO WS-FORMATTED-MIN
-013300         MOVE WS-TEMP-SEC   TO WS-FORMATTED-SEC
-013400         MOVE WS-TEMP-MS    TO WS-FORMATTED-MS
-013500         DISPLAY X"1B" & "[32mPROGRAM RAN AT "
-013600         WS-FORMATTED-DATE-TIME X"1B" & "[0m"
-013700         CALL "SYSTEM" USING BY CONTENT "/tmp/cobol-interactive"
-013800         CALL "SYSTEM" USING BY CONTENT 
-013900         "rm /tmp/cobol-interactive"
-014000     END-IF.
-014100     PERFORM 100-CHECK-FOR-CHANGES
-
-014300     STOP RUN.
-014400 300-CHECK-DEPENDENCIES.
-014500     CALL "SYSTEM" USING BY CONTENT "which cobc"
-014600         RETURNING RETURN-CODE.
-014700     IF RETURN-CODE NOT EQUAL ZERO THEN
-014800         DISPLAY X"1B" & "[31;1;4m Error: 'cobc' COBOL compiler "
-014900         "not found" X"1B" & "[0m"
-015000         STOP RUN
-015100     END-IF.
-015200     CALL "SYSTEM" USING BY CONTENT "which grep"
-015300         RETURNING RETURN-CODE.
-015400     IF RETURN-CODE NOT EQUAL ZERO THEN
-015500         DISPLAY X"1B" & "[31;1;4mError: 'grep' utility not found"
-015600         X"1B" & "[0m"
-015700         STOP RUN
-015800     END-IF.
-015900     CALL "SYSTEM" USING BY CONTENT "which file"
-016000         RETURNING RETURN-CODE.
-016100     IF RETURN-CODE NOT EQUAL ZERO THEN
-016200         DISPLAY X"1B" & "[31;1;4mError: 'file' utility not found"
-016300         X"1B" & "[0m"
-016400         STOP RUN
-016500     END-IF.
-016600     CALL "SYSTEM" USING BY CONTENT "which test"
-016700         RETURNING RETURN-CODE.
-016800     IF RETURN-CODE NOT EQUAL ZERO THEN
-016900         DISPLAY X"1B" & "[31;1;4mError: 'test' utility not found"
-017000         X"1B" & "[0m"
-017100         STOP RUN
-017200     END-IF.
-017300     CALL "SYSTEM" USING BY CONTENT "which rm"
-017400         RETURNING RETURN-CODE.
-017500     IF RETURN-CODE NOT EQUAL ZERO THEN
-017600         DISPLAY X"1B" & "[31;1;4mError: 'rm' utility not found"
-017700         X"1B" & "[0m"
+000300 ENVIRONMENT DIVISION.
+000400 INPUT-OUTPUT SECTION.
+000500 FILE-CONTROL.
+000600     SELECT WORK-FILE ASSIGN DYNAMIC WS-WORK-FILE-NAME
+000700         ORGANIZATION LINE SEQUENTIAL
+000800         FILE STATUS IS WS-WORK-FILE-STATUS.
+000900 DATA DIVISION.
+001000 FILE SECTION.
+001100 FD  WORK-FILE.
+001200 01  WORK-FILE-LINE PIC X(200).
+001300 WORKING-STORAGE SECTION.
+001400     01 SRC-PATH pic x(100).
+001500     01 WS-WORK-FILE-NAME pic x(200).
+001600     01 WS-WORK-FILE-STATUS pic xx.
+001700     01 WS-CMD-LINE pic x(200).
+001800     01 WS-RUN-ARGS pic x(150).
+001900     01 WS-SPLIT-PTR pic 9(4) value 0.
+002000     01 WS-IS-DIR-CMD pic x(150).
+002200     01 WS-WATCH-DIR pic x(100).
+002300     01 WS-WATCH-DIR-LEN pic 9(4) value 0.
+002400     01 FILE-INFO.
+002500        05 file-size        pic x(8) comp-x.
+002600* Modification date and time of the file
+002700        05 file-date.
+002800           10 f-day         pic x comp-x.
+002900           10 f-month       pic x comp-x.
+003000           10 f-year        pic xx comp-x.
+003100        05 file-time.
+003200           10 f-hours       pic x comp-x.
+003300           10 f-minutes     pic x comp-x.
+003400           10 f-seconds     pic x comp-x.
+003500           10 f-hundredths  pic x comp-x.
+003600     01 NEW-FILE-INFO.
+003700        05 new-file-size    pic x(8) comp-x.
+003800        05 new-file-date.
+003900           10 new-f-day      pic x comp-x.
+004000           10 new-f-month    pic x comp-x.
+004100           10 new-f-year     pic xx comp-x.
+004200        05 new-file-time.
+004300           10 new-f-hours    pic x comp-x.
+004400           10 new-f-minutes  pic x comp-x.
+004500           10 new-f-seconds  pic x comp-x.
+004600           10 new-f-hundredths pic x comp-x.
+004700     01 WS-TEMP-DT.
+004800        05 WS-TEMP-DATE-TIME.
+004900           10 WS-TEMP-DATE.
+005000              15 WS-TEMP-YEAR  PIC  9(4).
+005100              15 WS-TEMP-MONTH PIC  9(2).
+005200              15 WS-TEMP-DAY   PIC  9(2).
+005300           10 WS-TEMP-TIME.
+005400              15 WS-TEMP-HOUR  PIC  9(2).
+005500              15 WS-TEMP-MIN   PIC  9(2).
+005600              15 WS-TEMP-SEC   PIC  9(2).
+005700              15 WS-TEMP-MS    PIC  9(2).
+005800           10 WS-DIFF-GMT         PIC S9(4).
+005900     01 WS-FORMATTED-DT.
+006000        05 WS-FORMATTED-DATE-TIME.
+006100           15 WS-FORMATTED-YEAR  PIC  9(4).
+006200           15 FILLER             PIC X VALUE '-'.
+006300           15 WS-FORMATTED-MONTH PIC  9(2).
+006400           15 FILLER             PIC X VALUE '-'.
+006500           15 WS-FORMATTED-DAY   PIC  9(2).
+006600           15 FILLER             PIC X VALUE ' '.
+006700           15 WS-FORMATTED-HOUR  PIC  9(2).
+006800           15 FILLER             PIC X VALUE ':'.
+006900           15 WS-FORMATTED-MIN   PIC  9(2).
+007000           15 FILLER             PIC X VALUE ':'.
+007100           15 WS-FORMATTED-SEC   PIC  9(2).
+007200           15 FILLER             PIC X VALUE ':'.
+007300           15 WS-FORMATTED-MS    PIC  9(2).
+007400     01 WAITING-MESSAGE-SHOWN pic 9(1) value 0.
+007500     01 FILE-TYPE-CMD pic x(200).
+007600     01 COMPILE-CMD pic x(700).
+007610     01 WS-CMD-OVERFLOW pic 9(1) value 0.
+007700* Table of every source file and copybook the watcher is tracking.
+007800* Type 1 entries are compilable .cob/.cbl sources; type 2
+007900* COPY dependencies; a type 2 entry's WT-OWNER points back at the
+008000* source entry that COPYs it.
+008100     01 WATCH-TABLE.
+008200        05 WATCH-ENTRY OCCURS 40 TIMES INDEXED BY WT-IDX.
+008300           10 WT-PATH   pic x(100).
+008400           10 WT-TYPE   pic 9(1).
+008500           10 WT-OWNER  pic 9(2).
+008600           10 WT-CUR-INFO.
+008700              15 WT-CUR-SIZE  pic x(8) comp-x.
+008800              15 WT-CUR-DATE.
+008900                 20 WT-CUR-DAY     pic x comp-x.
+009000                 20 WT-CUR-MONTH   pic x comp-x.
+009100                 20 WT-CUR-YEAR    pic xx comp-x.
+009200              15 WT-CUR-TIME.
+009300                 20 WT-CUR-HOURS   pic x comp-x.
+009400                 20 WT-CUR-MINUTES pic x comp-x.
+009500                 20 WT-CUR-SECONDS pic x comp-x.
+009600                 20 WT-CUR-HUNDS   pic x comp-x.
+009700           10 WT-NEW-INFO.
+009800              15 WT-NEW-SIZE  pic x(8) comp-x.
+009900              15 WT-NEW-DATE.
+010000                 20 WT-NEW-DAY     pic x comp-x.
+010100                 20 WT-NEW-MONTH   pic x comp-x.
+010200                 20 WT-NEW-YEAR    pic xx comp-x.
+010300              15 WT-NEW-TIME.
+010400                 20 WT-NEW-HOURS   pic x comp-x.
+010500                 20 WT-NEW-MINUTES pic x comp-x.
+010600                 20 WT-NEW-SECONDS pic x comp-x.
+010700                 20 WT-NEW-HUNDS   pic x comp-x.
+010800     01 WS-FILE-COUNT     pic 9(2) value 0.
+010900     01 WS-ACTIVE-IDX     pic 9(2) value 0.
+011000     01 WS-CHANGED-IDX    pic 9(2) value 0.
+011100     01 WS-SCAN-IDX       pic 9(2) value 0.
+011200     01 WS-ANY-CHANGED    pic 9(1) value 0.
+011300     01 WS-LS-CMD         pic x(400).
+011400* Configuration loaded from .interactive-cobol.cfg next to
+011500     01 WS-CONFIG-PATH     pic x(150).
+011600     01 WS-CFG-KEY         pic x(30).
+011700     01 WS-CFG-VAL         pic x(150).
+011710     01 WS-CFG-PTR         pic 9(4) value 0.
+011800     01 WS-COMPILE-FLAGS   pic x(150) value spaces.
+011900     01 WS-POLL-SECONDS    pic 9(4) value 1.
+011950* TIME-OUT below is read by this runtime's default timeout scale,
+011960* where the value given is already in whole seconds - it is not
+011970* multiplied into milliseconds here.
+012000     01 WS-POLL-TIMEOUT    pic 9(4) value 1.
+012100     01 WS-NOTIFY-CMD      pic x(200) value spaces.
+012200     01 WS-RUN-STDIN       pic x(150) value spaces.
+012300     01 WS-COPYBOOK-DIRS   pic x(150) value spaces.
+012310* WS-COPYBOOK-DIRS may list more than one directory, colon-
+012320* separated (the shell PATH convention); split into this table
+012330* both to try each one in turn when resolving a copybook and to
+012340* build one -I flag per directory for the compiler.
+012350     01 CD-TABLE.
+012360        05 CD-ENTRY OCCURS 8 TIMES INDEXED BY CD-IDX PIC X(80).
+012370     01 WS-COPYDIR-COUNT   pic 9(2) value 0.
+012380     01 WS-COPY-DIR-PTR    pic 9(4) value 0.
+012400     01 WS-COPY-DIR-FLAG   pic x(700) value spaces.
+012500* Lock file so two watchers cannot collide on one source.
+012600     01 WS-SANITIZED-PATH pic x(100).
+012700     01 WS-LOCK-FILE      pic x(150).
+012800     01 WS-LOCK-PID       pic x(20).
+012900     01 WS-KILL-CMD       pic x(60).
+013000     01 WS-BINARY-PATH    pic x(140).
+013100* Compiler output capture and diff between attempts.
+013200     01 WS-COMPILE-OUT     pic x(150).
+013300     01 WS-COMPILE-PREV    pic x(150).
+013400     01 WS-COMPILE-DIFF    pic x(150).
+013500     01 WS-COMPILE-RC-FILE pic x(150).
+013600     01 WS-COMPILE-RC-TEXT pic x(10).
+013700     01 WS-COMPILE-RC      pic 9(5).
+013800* Session totals for the exit summary.
+013900     01 WS-TOTAL-COMPILES  pic 9(5) value 0.
+014000     01 WS-TOTAL-SUCCESS   pic 9(5) value 0.
+014100     01 WS-TOTAL-FAILED    pic 9(5) value 0.
+014200     01 WS-COMPILE-PASSED  pic 9(1) value 0.
+014300     01 WS-EPOCH-FILE      pic x(60).
+014400     01 WS-SESSION-START   pic 9(10) value 0.
+014500     01 WS-SESSION-END     pic 9(10) value 0.
+014600     01 WS-SESSION-ELAPSED pic 9(10) value 0.
+014700     01 WS-ELAPSED-HOURS   pic 9(6) value 0.
+014800     01 WS-ELAPSED-MINS    pic 9(2) value 0.
+014900     01 WS-ELAPSED-SECS    pic 9(2) value 0.
+015000     01 WS-EXIT-KEY        pic x value space.
+015100     01 WS-EXIT-REQUESTED  pic 9(1) value 0.
+015200* Companion regression test for the newly compiled binary.
+015300     01 WS-TEST-BASE       pic x(100).
+015400     01 WS-TEST-IN         pic x(110).
+015500     01 WS-TEST-OUT        pic x(110).
+015600     01 WS-TEST-ACTUAL     pic x(120).
+015700     01 WS-GENERIC-CMD     pic x(250).
+015800     01 WS-RUN-CMD-BASE    pic x(200).
+015900 PROCEDURE DIVISION.
+016000 000-MAIN.
+016100     PERFORM 300-CHECK-DEPENDENCIES.
+016200     CALL "SYSTEM" USING BY CONTENT "clear".
+016300     ACCEPT WS-CMD-LINE FROM COMMAND-LINE.
+016400     PERFORM 010-SPLIT-COMMAND-LINE.
+016500     IF SRC-PATH = SPACES THEN
+016600         DISPLAY X"1B" & "[31;1;4mError: no source file or "
+016700         "directory given" X"1B" & "[0m"
+016800         STOP RUN
+016900     END-IF.
+017000     PERFORM 310-ACQUIRE-LOCK.
+017100     PERFORM 020-DETERMINE-WATCH-DIR.
+017200     PERFORM 320-LOAD-CONFIG.
+017300     PERFORM 330-BUILD-WATCH-LIST.
+017400     IF WS-FILE-COUNT = 0 THEN
+017500         DISPLAY X"1B" & "[31;1;4mError: no .cob/.cbl source "
+017600         "found at " SRC-PATH(1:40) X"1B" & "[0m"
+017700         PERFORM 900-RELEASE-LOCK
 017800         STOP RUN
 017900     END-IF.
-
-018100 END PROGRAM INTERACTIVE-COBOL.
+018000     PERFORM 340-SNAPSHOT-ALL.
+018100     PERFORM 350-START-SESSION-CLOCK.
+018200     MOVE 1 TO WS-ACTIVE-IDX.
+018300     PERFORM 150-SCAN-COPYBOOKS.
+018400     PERFORM 200-COMPILE-AND-EXECUTE.
+018500     GO TO 100-CHECK-FOR-CHANGES.
+018600 010-SPLIT-COMMAND-LINE.
+018700     MOVE 0 TO WS-SPLIT-PTR.
+018800     INSPECT WS-CMD-LINE TALLYING WS-SPLIT-PTR
+018900         FOR CHARACTERS BEFORE INITIAL SPACE.
+019000     MOVE SPACES TO SRC-PATH.
+019100     MOVE SPACES TO WS-RUN-ARGS.
+019200     IF WS-SPLIT-PTR > 0 THEN
+019300         MOVE WS-CMD-LINE(1:WS-SPLIT-PTR) TO SRC-PATH
+019400         IF WS-SPLIT-PTR < 199 THEN
+019500             MOVE WS-CMD-LINE(WS-SPLIT-PTR + 2:) TO WS-RUN-ARGS
+019600         END-IF
+019700     END-IF.
+019800 020-DETERMINE-WATCH-DIR.
+019900* Work out the directory holding SRC-PATH so the config, log
+020000* lock files can live next to the source being watched. When
+020100* SRC-PATH is itself a directory (whole-directory watch mode)
+020200* that directory IS the watch dir; otherwise it is the parent
+020300* of the single source file being watched.
+020400     MOVE SPACES TO WS-IS-DIR-CMD.
+020500     STRING "test -d " DELIMITED BY SIZE
+020600         SRC-PATH DELIMITED BY SPACE
+020700         INTO WS-IS-DIR-CMD
+020800     END-STRING.
+020900     CALL "SYSTEM" USING WS-IS-DIR-CMD RETURNING RETURN-CODE.
+021000     IF RETURN-CODE = ZERO THEN
+021100         MOVE SPACES TO WS-WATCH-DIR
+021200         MOVE FUNCTION TRIM(SRC-PATH) TO WS-WATCH-DIR
+021300     ELSE
+021400         MOVE 0 TO WS-WATCH-DIR-LEN
+021500         INSPECT FUNCTION REVERSE(FUNCTION TRIM(SRC-PATH))
+021600             TALLYING WS-WATCH-DIR-LEN
+021700             FOR CHARACTERS BEFORE INITIAL "/"
+021800         IF WS-WATCH-DIR-LEN >=
+021900                 FUNCTION LENGTH(FUNCTION TRIM(SRC-PATH)) THEN
+022000             MOVE "." TO WS-WATCH-DIR
+022100         ELSE
+022200             COMPUTE WS-WATCH-DIR-LEN =
+022300                 FUNCTION LENGTH(FUNCTION TRIM(SRC-PATH))
+022400                 - WS-WATCH-DIR-LEN - 1
+022500             IF WS-WATCH-DIR-LEN < 1 THEN
+022600                 MOVE "." TO WS-WATCH-DIR
+022700             ELSE
+022800                 MOVE SPACES TO WS-WATCH-DIR
+022900                 MOVE SRC-PATH(1:WS-WATCH-DIR-LEN) TO WS-WATCH-DIR
+023000             END-IF
+023100         END-IF
+023200     END-IF.
+023300 100-CHECK-FOR-CHANGES.
+023400     MOVE 0 TO WS-ANY-CHANGED.
+023500     PERFORM 110-POLL-ENTRY
+023600         VARYING WT-IDX FROM 1 BY 1 UNTIL WT-IDX > WS-FILE-COUNT.
+023700     IF WS-ANY-CHANGED = 1 THEN
+023800         CALL "SYSTEM" USING BY CONTENT "clear"
+023900         DISPLAY "File has been modified: "
+024000             WT-PATH(WS-CHANGED-IDX)
+024100         IF WT-TYPE(WS-CHANGED-IDX) = 2 THEN
+024200             MOVE WT-OWNER(WS-CHANGED-IDX) TO WS-ACTIVE-IDX
+024300         ELSE
+024400             MOVE WS-CHANGED-IDX TO WS-ACTIVE-IDX
+024500         END-IF
+024600         PERFORM 150-SCAN-COPYBOOKS
+024700         PERFORM 200-COMPILE-AND-EXECUTE
+024800         GO TO 100-CHECK-FOR-CHANGES
+024900     END-IF.
+025000     IF WAITING-MESSAGE-SHOWN = 0 THEN
+025100         DISPLAY ""
+025200         DISPLAY X"1B" & "[33;1mFile has not been modified, "
+025300         "waiting... (press Q to stop watching)" & X"1B" & "[0m"
+025400         MOVE 1 TO WAITING-MESSAGE-SHOWN
+025500     END-IF.
+025600     PERFORM 120-WAIT-FOR-POLL-OR-EXIT.
+025700     IF WS-EXIT-REQUESTED = 1 THEN
+025800         GO TO 400-SESSION-SUMMARY
+025900     END-IF.
+026000     GO TO 100-CHECK-FOR-CHANGES.
+026100 110-POLL-ENTRY.
+026200     CALL "CBL_CHECK_FILE_EXIST" USING WT-PATH(WT-IDX)
+026300         WT-NEW-INFO(WT-IDX).
+026400     IF RETURN-CODE NOT EQUAL ZERO THEN
+026500         DISPLAY X"1B" & "[31;1;4mError: " WT-PATH(WT-IDX)(1:40)
+026600         " no longer exists" X"1B" & "[0m"
+026700     ELSE
+026710* Only stamp WT-CUR-INFO for the entry actually being claimed as
+026720* this poll's change. If several entries changed in the same
+026730* poll, the ones not claimed here are left stale on purpose, so
+026740* they still show up as changed on the very next pass instead of
+026750* having their edit silently adopted and forgotten.
+026800         IF WT-CUR-INFO(WT-IDX) NOT = WT-NEW-INFO(WT-IDX) AND
+026850                 WS-ANY-CHANGED = 0 THEN
+026900             MOVE WT-NEW-INFO(WT-IDX) TO WT-CUR-INFO(WT-IDX)
+027000             MOVE 1 TO WS-ANY-CHANGED
+027100             SET WS-CHANGED-IDX TO WT-IDX
+027400         END-IF
+027500     END-IF.
+027600 120-WAIT-FOR-POLL-OR-EXIT.
+027700* An ACCEPT with a time-out doubles as the poll wait and as a
+027800* look-out for the sentinel keypress that ends the watch cleanly.
+027900     MOVE SPACE TO WS-EXIT-KEY.
+028000     ACCEPT WS-EXIT-KEY LINE 24 COLUMN 1
+028050         WITH TIME-OUT WS-POLL-TIMEOUT NO-ECHO.
+028200     IF WS-EXIT-KEY = "Q" OR WS-EXIT-KEY = "q" THEN
+028300         MOVE 1 TO WS-EXIT-REQUESTED
+028400     END-IF.
+028500 150-SCAN-COPYBOOKS.
+028600* Scan the active source for COPY statements and make sure each
+028700* resolved copybook has its own WATCH-TABLE entry, so an edit to a
+028800* dependency is noticed the same way an edit to the source is.
+028900     MOVE SPACES TO WS-LS-CMD.
+028950* Sequence numbers in columns 1-6 (this shop's own convention, used
+028960* in repl.cob itself) sit ahead of COPY, so the match must allow an
+028970* optional leading field there, not just leading blanks. -o prints
+028980* only the matched text, and awk takes the last field of that
+028990* rather than the second, so the sequence number (when present)
+028991* does not shift which field holds the copybook name.
+029000     STRING "grep -oiE '^.{0,6} *COPY  *""?[A-Za-z0-9_.-]+""?' "
+029100         DELIMITED BY SIZE
+029200         WT-PATH(WS-ACTIVE-IDX) DELIMITED BY SPACE
+029300         " 2>/dev/null | awk " DELIMITED BY SIZE
+029400         "'{print $NF}' | tr -d '""' | sed -E " DELIMITED BY SIZE
+029500         "'s/\.$//' > " DELIMITED BY SIZE
+029600         WS-WATCH-DIR DELIMITED BY SPACE
+029700         "/.interactive-cobol-copylist" DELIMITED BY SIZE
+029800         INTO WS-LS-CMD
+029900     END-STRING.
+030000     CALL "SYSTEM" USING WS-LS-CMD.
+030100     MOVE SPACES TO WS-WORK-FILE-NAME.
+030200     STRING WS-WATCH-DIR DELIMITED BY SPACE
+030300         "/.interactive-cobol-copylist" DELIMITED BY SIZE
+030400         INTO WS-WORK-FILE-NAME
+030500     END-STRING.
+030600     OPEN INPUT WORK-FILE.
+030700     IF WS-WORK-FILE-STATUS = "00" THEN
+030800         PERFORM 155-READ-COPYLIST-LINE
+030900             UNTIL WS-WORK-FILE-STATUS NOT = "00"
+031000         CLOSE WORK-FILE
+031100     END-IF.
+031200 155-READ-COPYLIST-LINE.
+031300     READ WORK-FILE
+031400         AT END MOVE "10" TO WS-WORK-FILE-STATUS
+031500         NOT AT END PERFORM 160-RESOLVE-COPYBOOK
+031600     END-READ.
+031700 160-RESOLVE-COPYBOOK.
+031800* Try the copybook name against the watched directory first, then
+031900* against each configured copybook search directory, with the
+032000* .cpy/.cbl extensions this shop's copybooks normally carry.
+032100     MOVE SPACES TO WS-TEST-BASE.
+032200     MOVE FUNCTION TRIM(WORK-FILE-LINE) TO WS-TEST-BASE.
+032300     IF WS-TEST-BASE NOT = SPACES THEN
+032400         PERFORM 165-TRY-COPYBOOK-CANDIDATE
+032500     END-IF.
+032600 165-TRY-COPYBOOK-CANDIDATE.
+032700     MOVE SPACES TO WS-TEST-IN.
+032800     STRING WS-WATCH-DIR DELIMITED BY SPACE
+032900         "/" DELIMITED BY SIZE
+033000         WS-TEST-BASE DELIMITED BY SPACE
+033100         INTO WS-TEST-IN
+033200     END-STRING.
+033300     CALL "CBL_CHECK_FILE_EXIST" USING WS-TEST-IN NEW-FILE-INFO.
+033400     IF RETURN-CODE NOT EQUAL ZERO THEN
+033500         MOVE SPACES TO WS-TEST-IN
+033600         STRING WS-WATCH-DIR DELIMITED BY SPACE
+033700             "/" DELIMITED BY SIZE
+033800             WS-TEST-BASE DELIMITED BY SPACE
+033900             ".cpy" DELIMITED BY SIZE
+034000             INTO WS-TEST-IN
+034100         END-STRING
+034200         CALL "CBL_CHECK_FILE_EXIST" USING WS-TEST-IN
+034300             NEW-FILE-INFO
+034400     END-IF.
+034500     IF RETURN-CODE NOT EQUAL ZERO THEN
+034600         MOVE SPACES TO WS-TEST-IN
+034700         STRING WS-WATCH-DIR DELIMITED BY SPACE
+034800             "/" DELIMITED BY SIZE
+034900             WS-TEST-BASE DELIMITED BY SPACE
+035000             ".cbl" DELIMITED BY SIZE
+035100             INTO WS-TEST-IN
+035200         END-STRING
+035300         CALL "CBL_CHECK_FILE_EXIST" USING WS-TEST-IN
+035400             NEW-FILE-INFO
+035500     END-IF.
+035600     IF RETURN-CODE NOT EQUAL ZERO AND
+035700             FUNCTION TRIM(WS-COPYBOOK-DIRS) NOT = SPACES THEN
+035800         PERFORM 167-SPLIT-COPYBOOK-DIRS
+035810         PERFORM 168-TRY-COPYBOOK-DIR-ENTRY
+035820             VARYING CD-IDX FROM 1 BY 1
+035830             UNTIL CD-IDX > WS-COPYDIR-COUNT OR RETURN-CODE = ZERO
+035840     END-IF.
+036800     IF RETURN-CODE = ZERO THEN
+036900         PERFORM 170-REGISTER-COPYBOOK
+037000     END-IF.
+037010 167-SPLIT-COPYBOOK-DIRS.
+037020* WS-COPYBOOK-DIRS may name more than one directory, colon-
+037030* separated; split into CD-TABLE so each can be tried in turn.
+037040     MOVE SPACES TO CD-TABLE.
+037050     MOVE 0 TO WS-COPYDIR-COUNT.
+037060     UNSTRING FUNCTION TRIM(WS-COPYBOOK-DIRS) DELIMITED BY ":"
+037070         INTO CD-ENTRY(1) CD-ENTRY(2) CD-ENTRY(3) CD-ENTRY(4)
+037080              CD-ENTRY(5) CD-ENTRY(6) CD-ENTRY(7) CD-ENTRY(8)
+037090         TALLYING IN WS-COPYDIR-COUNT
+037095     END-UNSTRING.
+037100 168-TRY-COPYBOOK-DIR-ENTRY.
+037110     MOVE SPACES TO WS-TEST-IN.
+037120     STRING FUNCTION TRIM(CD-ENTRY(CD-IDX)) DELIMITED BY SIZE
+037130         "/" DELIMITED BY SIZE
+037140         WS-TEST-BASE DELIMITED BY SPACE
+037150         INTO WS-TEST-IN
+037160     END-STRING.
+037170     CALL "CBL_CHECK_FILE_EXIST" USING WS-TEST-IN NEW-FILE-INFO.
+037180     IF RETURN-CODE NOT EQUAL ZERO THEN
+037190         MOVE SPACES TO WS-TEST-IN
+037200         STRING FUNCTION TRIM(CD-ENTRY(CD-IDX)) DELIMITED BY SIZE
+037210             "/" DELIMITED BY SIZE
+037220             WS-TEST-BASE DELIMITED BY SPACE
+037230             ".cpy" DELIMITED BY SIZE
+037240             INTO WS-TEST-IN
+037250         END-STRING
+037260         CALL "CBL_CHECK_FILE_EXIST" USING WS-TEST-IN
+037270             NEW-FILE-INFO
+037280     END-IF.
+037290     IF RETURN-CODE NOT EQUAL ZERO THEN
+037300         MOVE SPACES TO WS-TEST-IN
+037310         STRING FUNCTION TRIM(CD-ENTRY(CD-IDX)) DELIMITED BY SIZE
+037320             "/" DELIMITED BY SIZE
+037330             WS-TEST-BASE DELIMITED BY SPACE
+037340             ".cbl" DELIMITED BY SIZE
+037350             INTO WS-TEST-IN
+037360         END-STRING
+037370         CALL "CBL_CHECK_FILE_EXIST" USING WS-TEST-IN
+037380             NEW-FILE-INFO
+037390     END-IF.
+037400 170-REGISTER-COPYBOOK.
+037405* Skip copybooks already tracked; otherwise add a new type 2
+037410* entry, seeded with its current file stamp so it is not
+037415* changed on the very cycle it was discovered. A copybook already
+037420* tracked has its owner retargeted to the source being scanned
+037425* now, so a copybook shared by several siblings always rebuilds
+037430* whichever one was most recently compiled, not just whichever
+037435* one happened to COPY it first.
+037500     MOVE 0 TO WS-SCAN-IDX.
+037600     PERFORM 175-CHECK-TRACKED-ENTRY VARYING WT-IDX FROM 1 BY 1
+037700         UNTIL WT-IDX > WS-FILE-COUNT.
+037800     IF WS-SCAN-IDX = 0 AND WS-FILE-COUNT < 40 THEN
+037900         ADD 1 TO WS-FILE-COUNT
+038000         SET WT-IDX TO WS-FILE-COUNT
+038100         MOVE WS-TEST-IN TO WT-PATH(WT-IDX)
+038200         MOVE 2 TO WT-TYPE(WT-IDX)
+038300         MOVE WS-ACTIVE-IDX TO WT-OWNER(WT-IDX)
+038400         MOVE NEW-FILE-INFO TO WT-CUR-INFO(WT-IDX)
+038450     ELSE
+038460         IF WS-SCAN-IDX NOT = 0 THEN
+038470             MOVE WS-ACTIVE-IDX TO WT-OWNER(WS-SCAN-IDX)
+038480         END-IF
+038500     END-IF.
+038600 175-CHECK-TRACKED-ENTRY.
+038700     IF WT-PATH(WT-IDX) = WS-TEST-IN THEN
+038800         SET WS-SCAN-IDX TO WT-IDX
+038900     END-IF.
+039000 200-COMPILE-AND-EXECUTE.
+039100     MOVE 0 TO WAITING-MESSAGE-SHOWN.
+039200* Check if file is an ASCII text file
+039300     STRING "file '" DELIMITED BY SIZE
+039400         WT-PATH(WS-ACTIVE-IDX) DELIMITED BY SPACE
+039500         "' | grep 'ASCII text' &> /dev/null" DELIMITED BY SIZE
+039600         INTO FILE-TYPE-CMD
+039700     END-STRING.
+039800     CALL "SYSTEM" USING FILE-TYPE-CMD RETURNING RETURN-CODE.
+039900     IF RETURN-CODE NOT EQUAL ZERO THEN
+040000         DISPLAY X"1B" & "[31;1;4mError: File "
+040100         WT-PATH(WS-ACTIVE-IDX)(1:80)
+040200         " is not a text file" X"1B" & "[0m"
+040300         GO TO 100-CHECK-FOR-CHANGES
+040400     END-IF.
+040500     ADD 1 TO WS-TOTAL-COMPILES.
+040600* Compile the file, capturing its output for the diff and log,
+040700* still streaming it to the terminal as before.
+040800     MOVE SPACES TO WS-COMPILE-OUT.
+040900     STRING WS-WATCH-DIR DELIMITED BY SPACE
+041000         "/.interactive-cobol-compile.out" DELIMITED BY SIZE
+041100         INTO WS-COMPILE-OUT
+041200     END-STRING.
+041300     MOVE SPACES TO WS-COMPILE-PREV.
+041400     STRING WS-WATCH-DIR DELIMITED BY SPACE
+041500         "/.interactive-cobol-compile.prev" DELIMITED BY SIZE
+041600         INTO WS-COMPILE-PREV
+041700     END-STRING.
+041800     MOVE SPACES TO WS-GENERIC-CMD.
+041900     STRING "cp -f " DELIMITED BY SIZE
+042000         WS-COMPILE-OUT DELIMITED BY SPACE
+042100         " " DELIMITED BY SIZE
+042200         WS-COMPILE-PREV DELIMITED BY SIZE
+042300         " 2>/dev/null" DELIMITED BY SIZE
+042400         INTO WS-GENERIC-CMD
+042500     END-STRING.
+042600     CALL "SYSTEM" USING WS-GENERIC-CMD.
+042700     MOVE SPACES TO WS-COMPILE-RC-FILE.
+042800     STRING WS-WATCH-DIR DELIMITED BY SPACE
+042900         "/.interactive-cobol-compile.rc" DELIMITED BY SIZE
+043000         INTO WS-COMPILE-RC-FILE
+043100     END-STRING.
+043200     DISPLAY X"1B" & "[33;1mCOMPILER OUTPUT: " X"1B" & "[0m".
+043300     PERFORM 205-BUILD-COPY-DIR-FLAGS.
+044100     MOVE SPACES TO COMPILE-CMD.
+044150     MOVE 0 TO WS-CMD-OVERFLOW.
+044200     STRING "bash -c ""cobc -x -I " DELIMITED BY SIZE
+044300         WS-WATCH-DIR DELIMITED BY SPACE
+044400         " " DELIMITED BY SIZE
+044500         FUNCTION TRIM(WS-COPY-DIR-FLAG) DELIMITED BY SIZE
+044600         " " DELIMITED BY SIZE
+044700         FUNCTION TRIM(WS-COMPILE-FLAGS) DELIMITED BY SIZE
+044800         " " DELIMITED BY SIZE
+044900         WT-PATH(WS-ACTIVE-IDX) DELIMITED BY SPACE
+045000         " -o " DELIMITED BY SIZE
+045100         WS-BINARY-PATH DELIMITED BY SPACE
+045200         " 2>&1 | tee " DELIMITED BY SIZE
+045300         WS-COMPILE-OUT DELIMITED BY SPACE
+045400         "; echo \${PIPESTATUS[0]} > " DELIMITED BY SIZE
+045500         WS-COMPILE-RC-FILE DELIMITED BY SPACE
+045600         """" DELIMITED BY SIZE
+045700         INTO COMPILE-CMD
+045710         ON OVERFLOW MOVE 1 TO WS-CMD-OVERFLOW
+045800     END-STRING.
+045810     IF WS-CMD-OVERFLOW = 1 THEN
+045820         DISPLAY X"1B" & "[31;1;4mError: compile line too long "
+045830         "for " WT-PATH(WS-ACTIVE-IDX)(1:60) X"1B" & "[0m"
+045840         MOVE 0 TO WS-COMPILE-PASSED
+045845         MOVE SPACES TO WS-COMPILE-RC-TEXT
+045847         MOVE 0 TO WS-COMPILE-RC
+045850         ADD 1 TO WS-TOTAL-FAILED
+045860         PERFORM 220-WRITE-LOG-ENTRY
+045870         GO TO 100-CHECK-FOR-CHANGES
+045880     END-IF.
+045900     CALL "SYSTEM" USING COMPILE-CMD.
+046000     PERFORM 240-READ-COMPILE-RC.
+046100     PERFORM 250-SHOW-COMPILE-DIFF.
+046200* Check if the compilation was successful. Branch on the captured
+046250* compiler return code (240-READ-COMPILE-RC), not on whether a
+046260* binary happens to exist at WS-BINARY-PATH - that path is fixed
+046270* for the whole watch session, so a failed recompile would
+046280* otherwise be masked by a still-executable binary left over from
+046290* the last successful one.
+047000     IF WS-COMPILE-RC NOT = ZERO THEN
+047100         MOVE 0 TO WS-COMPILE-PASSED
+047200         ADD 1 TO WS-TOTAL-FAILED
+047300         DISPLAY ""
+047400         DISPLAY X"1B" & "[31;1;4mPROGRAM FAILED TO COMPILE!"
+047500             X"1B" & "[0m"
+047600         PERFORM 230-NOTIFY-FAILURE
+047700         PERFORM 220-WRITE-LOG-ENTRY
+047800         GO TO 100-CHECK-FOR-CHANGES
+047900     ELSE
+048000         MOVE 1 TO WS-COMPILE-PASSED
+048100         ADD 1 TO WS-TOTAL-SUCCESS
+048200         MOVE FUNCTION CURRENT-DATE TO WS-TEMP-DATE-TIME
+048300         MOVE WS-TEMP-YEAR  TO WS-FORMATTED-YEAR
+048400         MOVE WS-TEMP-MONTH TO WS-FORMATTED-MONTH
+048500         MOVE WS-TEMP-DAY   TO WS-FORMATTED-DAY
+048600         MOVE WS-TEMP-HOUR  TO WS-FORMATTED-HOUR
+048700         MOVE WS-TEMP-MIN   TO WS-FORMATTED-MIN
+048800         MOVE WS-TEMP-SEC   TO WS-FORMATTED-SEC
+048900         MOVE WS-TEMP-MS    TO WS-FORMATTED-MS
+049000         DISPLAY X"1B" & "[32mPROGRAM RAN AT "
+049100         WS-FORMATTED-DATE-TIME X"1B" & "[0m"
+049200         PERFORM 220-WRITE-LOG-ENTRY
+049300         PERFORM 210-RUN-COMPANION-TEST
+049400         MOVE SPACES TO WS-RUN-CMD-BASE
+049500         STRING WS-BINARY-PATH DELIMITED BY SPACE
+049600             " " DELIMITED BY SIZE
+049700             FUNCTION TRIM(WS-RUN-ARGS) DELIMITED BY SIZE
+049800             INTO WS-RUN-CMD-BASE
+049900         END-STRING
+050000         MOVE SPACES TO WS-GENERIC-CMD
+050100         IF WS-RUN-STDIN NOT = SPACES THEN
+050200             STRING FUNCTION TRIM(WS-RUN-CMD-BASE)
+050300                     DELIMITED BY SIZE
+050400                 " < " DELIMITED BY SIZE
+050500                 WS-RUN-STDIN DELIMITED BY SPACE
+050600                 INTO WS-GENERIC-CMD
+050700             END-STRING
+050800         ELSE
+050900             MOVE WS-RUN-CMD-BASE TO WS-GENERIC-CMD
+051000         END-IF
+051100         CALL "SYSTEM" USING BY CONTENT WS-GENERIC-CMD
+051200         MOVE SPACES TO WS-GENERIC-CMD
+051300         STRING "rm -f " DELIMITED BY SIZE
+051400             WS-BINARY-PATH DELIMITED BY SPACE
+051500             INTO WS-GENERIC-CMD
+051600         END-STRING
+051700         CALL "SYSTEM" USING BY CONTENT WS-GENERIC-CMD
+051800     END-IF.
+051900     GO TO 100-CHECK-FOR-CHANGES.
+051910 205-BUILD-COPY-DIR-FLAGS.
+051920* WS-COPYBOOK-DIRS may name more than one directory, colon-
+051930* separated; cobc only honors one directory per -I, so build one
+051940* -I flag per directory instead of a single flag that would, at
+051950* best, only search the first and, at worst, be mistaken for an
+051960* extra source file.
+051970     MOVE SPACES TO WS-COPY-DIR-FLAG.
+051980     IF FUNCTION TRIM(WS-COPYBOOK-DIRS) NOT = SPACES THEN
+051990         PERFORM 167-SPLIT-COPYBOOK-DIRS
+052000         MOVE 1 TO WS-COPY-DIR-PTR
+052005         PERFORM 206-APPEND-COPY-DIR-FLAG
+052010             VARYING CD-IDX FROM 1 BY 1
+052015             UNTIL CD-IDX > WS-COPYDIR-COUNT
+052020     END-IF.
+052025 206-APPEND-COPY-DIR-FLAG.
+052030     IF FUNCTION TRIM(CD-ENTRY(CD-IDX)) NOT = SPACES THEN
+052035         STRING "-I " DELIMITED BY SIZE
+052040             FUNCTION TRIM(CD-ENTRY(CD-IDX)) DELIMITED BY SIZE
+052045             " " DELIMITED BY SIZE
+052050             INTO WS-COPY-DIR-FLAG
+052055             WITH POINTER WS-COPY-DIR-PTR
+052060             ON OVERFLOW CONTINUE
+052065         END-STRING
+052070     END-IF.
+052090 210-RUN-COMPANION-TEST.
+052100* Look for a conventionally-named regression pair next to the
+052200* source (<base>.testin / <base>.testout); if both exist, run
+052300* binary through it before dropping into the interactive session.
+052400     MOVE SPACES TO WS-TEST-BASE.
+052500     MOVE FUNCTION TRIM(WT-PATH(WS-ACTIVE-IDX)) TO WS-TEST-BASE.
+052600     MOVE 0 TO WS-SPLIT-PTR.
+052700     INSPECT FUNCTION REVERSE(FUNCTION TRIM(WS-TEST-BASE))
+052800         TALLYING WS-SPLIT-PTR FOR CHARACTERS BEFORE INITIAL ".".
+052900     IF WS-SPLIT-PTR > 0 AND
+053000             WS-SPLIT-PTR < FUNCTION LENGTH(
+053100                 FUNCTION TRIM(WS-TEST-BASE)) THEN
+053200         COMPUTE WS-SPLIT-PTR =
+053300             FUNCTION LENGTH(FUNCTION TRIM(WS-TEST-BASE))
+053400             - WS-SPLIT-PTR - 1
+053500         MOVE WS-TEST-BASE(1:WS-SPLIT-PTR) TO WS-TEST-BASE
+053600     END-IF.
+053700     MOVE SPACES TO WS-TEST-IN.
+053800     STRING FUNCTION TRIM(WS-TEST-BASE) DELIMITED BY SIZE
+053900         ".testin" DELIMITED BY SIZE
+054000         INTO WS-TEST-IN
+054100     END-STRING.
+054200     MOVE SPACES TO WS-TEST-OUT.
+054300     STRING FUNCTION TRIM(WS-TEST-BASE) DELIMITED BY SIZE
+054400         ".testout" DELIMITED BY SIZE
+054500         INTO WS-TEST-OUT
+054600     END-STRING.
+054700     CALL "CBL_CHECK_FILE_EXIST" USING WS-TEST-IN NEW-FILE-INFO.
+054800     IF RETURN-CODE = ZERO THEN
+054900         CALL "CBL_CHECK_FILE_EXIST" USING WS-TEST-OUT
+055000             NEW-FILE-INFO
+055100         IF RETURN-CODE = ZERO THEN
+055200             PERFORM 215-EXECUTE-COMPANION-TEST
+055300         END-IF
+055400     END-IF.
+055500 215-EXECUTE-COMPANION-TEST.
+055600     MOVE SPACES TO WS-TEST-ACTUAL.
+055700     STRING WS-WATCH-DIR DELIMITED BY SPACE
+055800         "/.interactive-cobol-test.out" DELIMITED BY SIZE
+055900         INTO WS-TEST-ACTUAL
+056000     END-STRING.
+056100     MOVE SPACES TO WS-GENERIC-CMD.
+056200     STRING WS-BINARY-PATH DELIMITED BY SPACE
+056300         " < " DELIMITED BY SIZE
+056400         WS-TEST-IN DELIMITED BY SPACE
+056500         " > " DELIMITED BY SIZE
+056600         WS-TEST-ACTUAL DELIMITED BY SPACE
+056700         " 2>&1" DELIMITED BY SIZE
+056800         INTO WS-GENERIC-CMD
+056900     END-STRING.
+057000     CALL "SYSTEM" USING WS-GENERIC-CMD.
+057100     MOVE SPACES TO WS-GENERIC-CMD.
+057200     STRING "diff -q " DELIMITED BY SIZE
+057300         WS-TEST-OUT DELIMITED BY SPACE
+057400         " " DELIMITED BY SIZE
+057500         WS-TEST-ACTUAL DELIMITED BY SPACE
+057600         " > /dev/null 2>&1" DELIMITED BY SIZE
+057700         INTO WS-GENERIC-CMD
+057800     END-STRING.
+057900     CALL "SYSTEM" USING WS-GENERIC-CMD RETURNING RETURN-CODE.
+058000     IF RETURN-CODE = ZERO THEN
+058100         DISPLAY X"1B" & "[32;1mREGRESSION TEST: PASS"
+058200             X"1B" & "[0m"
+058300     ELSE
+058400         DISPLAY X"1B" & "[31;1;4mREGRESSION TEST: FAIL "
+058500             "(see " WS-TEST-ACTUAL(1:40) ")" X"1B" & "[0m"
+058600     END-IF.
+058700 220-WRITE-LOG-ENTRY.
+058800* Append one line per attempt to the log that lives beside the
+058900* watched directory, so a whole session can be reviewed later.
+059000     MOVE FUNCTION CURRENT-DATE TO WS-TEMP-DATE-TIME.
+059100     MOVE WS-TEMP-YEAR  TO WS-FORMATTED-YEAR.
+059200     MOVE WS-TEMP-MONTH TO WS-FORMATTED-MONTH.
+059300     MOVE WS-TEMP-DAY   TO WS-FORMATTED-DAY.
+059400     MOVE WS-TEMP-HOUR  TO WS-FORMATTED-HOUR.
+059500     MOVE WS-TEMP-MIN   TO WS-FORMATTED-MIN.
+059600     MOVE WS-TEMP-SEC   TO WS-FORMATTED-SEC.
+059700     MOVE WS-TEMP-MS    TO WS-FORMATTED-MS.
+059800     MOVE SPACES TO WS-WORK-FILE-NAME.
+059900     STRING WS-WATCH-DIR DELIMITED BY SPACE
+060000         "/interactive-cobol.log" DELIMITED BY SIZE
+060100         INTO WS-WORK-FILE-NAME
+060200     END-STRING.
+060300     CALL "CBL_CHECK_FILE_EXIST" USING WS-WORK-FILE-NAME
+060400         NEW-FILE-INFO.
+060500     IF RETURN-CODE NOT EQUAL ZERO THEN
+060600         OPEN OUTPUT WORK-FILE
+060700         CLOSE WORK-FILE
+060800     END-IF.
+060900     OPEN EXTEND WORK-FILE.
+061000     MOVE SPACES TO WORK-FILE-LINE.
+061100     IF WS-COMPILE-PASSED = 0 THEN
+061200         STRING WS-FORMATTED-DATE-TIME DELIMITED BY SIZE
+061300             " " DELIMITED BY SIZE
+061400             WT-PATH(WS-ACTIVE-IDX) DELIMITED BY SPACE
+061500             " FAIL RC=" DELIMITED BY SIZE
+061600             WS-COMPILE-RC-TEXT DELIMITED BY SIZE
+061700             INTO WORK-FILE-LINE
+061800         END-STRING
+061900     ELSE
+062000         STRING WS-FORMATTED-DATE-TIME DELIMITED BY SIZE
+062100             " " DELIMITED BY SIZE
+062200             WT-PATH(WS-ACTIVE-IDX) DELIMITED BY SPACE
+062300             " PASS RC=" DELIMITED BY SIZE
+062400             WS-COMPILE-RC-TEXT DELIMITED BY SIZE
+062500             INTO WORK-FILE-LINE
+062600         END-STRING
+062700     END-IF.
+062800     WRITE WORK-FILE-LINE.
+062900     CLOSE WORK-FILE.
+063000 230-NOTIFY-FAILURE.
+063100     IF FUNCTION TRIM(WS-NOTIFY-CMD) NOT = SPACES THEN
+063200         CALL "SYSTEM" USING BY CONTENT
+063300             FUNCTION TRIM(WS-NOTIFY-CMD)
+063400     END-IF.
+063500 240-READ-COMPILE-RC.
+063600     MOVE SPACES TO WS-COMPILE-RC-TEXT.
+063700     MOVE 0 TO WS-COMPILE-RC.
+063800     MOVE WS-COMPILE-RC-FILE TO WS-WORK-FILE-NAME.
+063900     OPEN INPUT WORK-FILE.
+064000     IF WS-WORK-FILE-STATUS = "00" THEN
+064100         READ WORK-FILE
+064200             AT END CONTINUE
+064300             NOT AT END MOVE WORK-FILE-LINE(1:10)
+064400                 TO WS-COMPILE-RC-TEXT
+064500         END-READ
+064600         CLOSE WORK-FILE
+064700         IF FUNCTION TRIM(WS-COMPILE-RC-TEXT) NOT = SPACES THEN
+064800             MOVE FUNCTION NUMVAL(WS-COMPILE-RC-TEXT)
+064900                 TO WS-COMPILE-RC
+065000         END-IF
+065100     END-IF.
+065200 250-SHOW-COMPILE-DIFF.
+065300     CALL "CBL_CHECK_FILE_EXIST" USING WS-COMPILE-PREV
+065400         NEW-FILE-INFO.
+065500     IF RETURN-CODE NOT EQUAL ZERO THEN
+065600         DISPLAY X"1B" & "[36m(first compile this session, "
+065700             "nothing to diff yet)" X"1B" & "[0m"
+065800     ELSE
+065900         MOVE SPACES TO WS-COMPILE-DIFF
+066000         STRING WS-WATCH-DIR DELIMITED BY SPACE
+066100             "/.interactive-cobol-compile.diff" DELIMITED BY SIZE
+066200             INTO WS-COMPILE-DIFF
+066300         END-STRING
+066400         MOVE SPACES TO WS-GENERIC-CMD
+066500         STRING "diff " DELIMITED BY SIZE
+066600             WS-COMPILE-PREV DELIMITED BY SPACE
+066700             " " DELIMITED BY SIZE
+066800             WS-COMPILE-OUT DELIMITED BY SPACE
+066900             " | grep '^>' > " DELIMITED BY SIZE
+067000             WS-COMPILE-DIFF DELIMITED BY SPACE
+067100             INTO WS-GENERIC-CMD
+067200         END-STRING
+067300         CALL "SYSTEM" USING WS-GENERIC-CMD
+067400         CALL "CBL_CHECK_FILE_EXIST" USING WS-COMPILE-DIFF
+067500             NEW-FILE-INFO
+067600         IF RETURN-CODE = ZERO AND new-file-size NOT = 0 THEN
+067700             DISPLAY X"1B" & "[36mNEW SINCE LAST ATTEMPT:"
+067800                 X"1B" & "[0m"
+067900             MOVE SPACES TO WS-GENERIC-CMD
+068000             STRING "cat " DELIMITED BY SIZE
+068100                 WS-COMPILE-DIFF DELIMITED BY SPACE
+068200                 INTO WS-GENERIC-CMD
+068300             END-STRING
+068400             CALL "SYSTEM" USING WS-GENERIC-CMD
+068500         END-IF
+068600     END-IF.
+068700 300-CHECK-DEPENDENCIES.
+068800     CALL "SYSTEM" USING BY CONTENT "which cobc"
+068900         RETURNING RETURN-CODE.
+069000     IF RETURN-CODE NOT EQUAL ZERO THEN
+069100         DISPLAY X"1B" & "[31;1;4m Error: 'cobc' COBOL compiler "
+069200         "not found" X"1B" & "[0m"
+069300         STOP RUN
+069400     END-IF.
+069500     CALL "SYSTEM" USING BY CONTENT "which grep"
+069600         RETURNING RETURN-CODE.
+069700     IF RETURN-CODE NOT EQUAL ZERO THEN
+069800         DISPLAY X"1B" & "[31;1;4mError: 'grep' utility not found"
+069900         X"1B" & "[0m"
+070000         STOP RUN
+070100     END-IF.
+070200     CALL "SYSTEM" USING BY CONTENT "which file"
+070300         RETURNING RETURN-CODE.
+070400     IF RETURN-CODE NOT EQUAL ZERO THEN
+070500         DISPLAY X"1B" & "[31;1;4mError: 'file' utility not found"
+070600         X"1B" & "[0m"
+070700         STOP RUN
+070800     END-IF.
+070900     CALL "SYSTEM" USING BY CONTENT "which test"
+071000         RETURNING RETURN-CODE.
+071100     IF RETURN-CODE NOT EQUAL ZERO THEN
+071200         DISPLAY X"1B" & "[31;1;4mError: 'test' utility not found"
+071300         X"1B" & "[0m"
+071400         STOP RUN
+071500     END-IF.
+071600     CALL "SYSTEM" USING BY CONTENT "which rm"
+071700         RETURNING RETURN-CODE.
+071800     IF RETURN-CODE NOT EQUAL ZERO THEN
+071900         DISPLAY X"1B" & "[31;1;4mError: 'rm' utility not found"
+072000         X"1B" & "[0m"
+072100         STOP RUN
+072200     END-IF.
+072300     CALL "SYSTEM" USING BY CONTENT "which bash"
+072400         RETURNING RETURN-CODE.
+072500     IF RETURN-CODE NOT EQUAL ZERO THEN
+072600         DISPLAY X"1B" & "[31;1;4mError: 'bash' shell not found"
+072700         X"1B" & "[0m"
+072800         STOP RUN
+072900     END-IF.
+073000 310-ACQUIRE-LOCK.
+073100* Take a pidfile-style lock keyed off SRC-PATH so a second watcher
+073200* started against the same source refuses to start instead of
+073300* racing the first one for the compiled binary.
+073400     MOVE SPACES TO WS-SANITIZED-PATH.
+073500     MOVE SRC-PATH TO WS-SANITIZED-PATH.
+073600     INSPECT WS-SANITIZED-PATH REPLACING ALL "/" BY "_".
+073700     MOVE SPACES TO WS-LOCK-FILE.
+073800     STRING "/tmp/.interactive-cobol-" DELIMITED BY SIZE
+073900         WS-SANITIZED-PATH DELIMITED BY SPACE
+074000         ".lock" DELIMITED BY SIZE
+074100         INTO WS-LOCK-FILE
+074200     END-STRING.
+074300     MOVE SPACES TO WS-BINARY-PATH.
+074400     STRING "/tmp/cobol-interactive-" DELIMITED BY SIZE
+074500         WS-SANITIZED-PATH DELIMITED BY SPACE
+074600         INTO WS-BINARY-PATH
+074700     END-STRING.
+074750     PERFORM 312-TRY-ACQUIRE-LOCK.
+074760     IF RETURN-CODE NOT = ZERO THEN
+074770         PERFORM 314-RECOVER-STALE-LOCK
+074780     END-IF.
+074800 312-TRY-ACQUIRE-LOCK.
+074810* Create the lock file with the shell's noclobber option so the
+074820* check-and-write is a single atomic step: if two watchers race to
+074830* start against the same source at the same instant, at most one
+074840* of them can win this redirect.
+074850     MOVE SPACES TO WS-GENERIC-CMD.
+074860     STRING "set -C; echo $PPID > " DELIMITED BY SIZE
+074870         WS-LOCK-FILE DELIMITED BY SPACE
+074880         " 2>/dev/null" DELIMITED BY SIZE
+074890         INTO WS-GENERIC-CMD
+074900     END-STRING.
+074910     CALL "SYSTEM" USING WS-GENERIC-CMD RETURNING RETURN-CODE.
+075000 314-RECOVER-STALE-LOCK.
+075010* The lock file already existed. Read its pid and see whether that
+075020* watcher is still alive: a live owner is a genuine collision, a
+075030* dead one is a stale lock left by a killed watcher and safe to
+075040* clear before trying the atomic create again.
+075100         MOVE WS-LOCK-FILE TO WS-WORK-FILE-NAME
+075200         MOVE SPACES TO WS-LOCK-PID
+075300         OPEN INPUT WORK-FILE
+075400         IF WS-WORK-FILE-STATUS = "00" THEN
+075500             READ WORK-FILE
+075600                 AT END CONTINUE
+075700                 NOT AT END MOVE WORK-FILE-LINE(1:20)
+075800                     TO WS-LOCK-PID
+075900             END-READ
+076000             CLOSE WORK-FILE
+076100         END-IF
+076200         MOVE SPACES TO WS-KILL-CMD
+076300         STRING "kill -0 " DELIMITED BY SIZE
+076400             FUNCTION TRIM(WS-LOCK-PID) DELIMITED BY SIZE
+076500             " 2>/dev/null" DELIMITED BY SIZE
+076600             INTO WS-KILL-CMD
+076700         END-STRING
+076800         CALL "SYSTEM" USING WS-KILL-CMD RETURNING RETURN-CODE
+076900         IF RETURN-CODE = ZERO THEN
+077000             DISPLAY X"1B" & "[31;1;4mError: another watcher "
+077100             "(pid " FUNCTION TRIM(WS-LOCK-PID)
+077200             ") is already watching " SRC-PATH(1:40)
+077300             X"1B" & "[0m"
+077400             STOP RUN
+077500         END-IF
+077510         MOVE SPACES TO WS-GENERIC-CMD
+077520         STRING "rm -f " DELIMITED BY SIZE
+077530             WS-LOCK-FILE DELIMITED BY SPACE
+077540             INTO WS-GENERIC-CMD
+077550         END-STRING
+077560         CALL "SYSTEM" USING WS-GENERIC-CMD
+077570         PERFORM 312-TRY-ACQUIRE-LOCK
+077580         IF RETURN-CODE NOT = ZERO THEN
+077590             DISPLAY X"1B" & "[31;1;4mError: could not lock "
+077600             SRC-PATH(1:40) X"1B" & "[0m"
+077610             STOP RUN
+077620         END-IF.
+078300 320-LOAD-CONFIG.
+078400* Optional KEY=VALUE config file next to the watched directory
+078500* that supplies compiler flags, poll interval, notify hook,
+078600* stdin redirection and extra copybook search directories.
+078700     MOVE SPACES TO WS-CONFIG-PATH.
+078800     STRING WS-WATCH-DIR DELIMITED BY SPACE
+078900         "/.interactive-cobol.cfg" DELIMITED BY SIZE
+079000         INTO WS-CONFIG-PATH
+079100     END-STRING.
+079200     MOVE WS-CONFIG-PATH TO WS-WORK-FILE-NAME.
+079300     OPEN INPUT WORK-FILE.
+079400     IF WS-WORK-FILE-STATUS = "00" THEN
+079500         PERFORM 322-READ-CONFIG-LINE
+079600             UNTIL WS-WORK-FILE-STATUS NOT = "00"
+079700         CLOSE WORK-FILE
+079800     END-IF.
+079900     MOVE WS-POLL-SECONDS TO WS-POLL-TIMEOUT.
+080000 322-READ-CONFIG-LINE.
+080100     READ WORK-FILE
+080200         AT END MOVE "10" TO WS-WORK-FILE-STATUS
+080300         NOT AT END PERFORM 325-APPLY-CONFIG-LINE
+080400     END-READ.
+080500 325-APPLY-CONFIG-LINE.
+080600     IF WORK-FILE-LINE NOT = SPACES AND
+080700             WORK-FILE-LINE(1:1) NOT = "*" THEN
+080800         MOVE SPACES TO WS-CFG-KEY
+080900         MOVE SPACES TO WS-CFG-VAL
+080910         MOVE 1 TO WS-CFG-PTR
+081000         UNSTRING WORK-FILE-LINE DELIMITED BY "="
+081100             INTO WS-CFG-KEY
+081110             WITH POINTER WS-CFG-PTR
+081200         END-UNSTRING
+081210* WITH POINTER leaves WS-CFG-PTR just past the first "=", so the
+081220* value is everything remaining on the line, "=" characters and
+081230* all - not just the text up to the next "=". A line with no "="
+081240* at all leaves the pointer past the end of the field; treat that
+081250* as a key with no value instead of referencing past the field.
+081260         IF WS-CFG-PTR <= FUNCTION LENGTH(WORK-FILE-LINE) THEN
+081270             MOVE WORK-FILE-LINE(WS-CFG-PTR:) TO WS-CFG-VAL
+081280         END-IF
+081300         EVALUATE FUNCTION TRIM(WS-CFG-KEY)
+081400             WHEN "COMPILE-FLAGS"
+081500                 MOVE WS-CFG-VAL TO WS-COMPILE-FLAGS
+081600             WHEN "POLL-SECONDS"
+081700                 MOVE FUNCTION NUMVAL(WS-CFG-VAL)
+081800                     TO WS-POLL-SECONDS
+081900             WHEN "NOTIFY-CMD"
+082000                 MOVE WS-CFG-VAL TO WS-NOTIFY-CMD
+082100             WHEN "RUN-STDIN"
+082200                 MOVE WS-CFG-VAL TO WS-RUN-STDIN
+082300             WHEN "COPYBOOK-DIRS"
+082400                 MOVE WS-CFG-VAL TO WS-COPYBOOK-DIRS
+082500             WHEN OTHER
+082600                 CONTINUE
+082700         END-EVALUATE
+082800     END-IF.
+082900 330-BUILD-WATCH-LIST.
+083000* SRC-PATH may be a single source file (the historical case) or
+083100* a directory; in the latter case every .cob/.cbl file in it is
+083200* tracked and whichever one changes gets recompiled.
+083300     MOVE 0 TO WS-FILE-COUNT.
+083400     MOVE SPACES TO WS-IS-DIR-CMD.
+083500     STRING "test -d " DELIMITED BY SIZE
+083600         SRC-PATH DELIMITED BY SPACE
+083700         INTO WS-IS-DIR-CMD
+083800     END-STRING.
+083900     CALL "SYSTEM" USING WS-IS-DIR-CMD RETURNING RETURN-CODE.
+084000     IF RETURN-CODE = ZERO THEN
+084200         PERFORM 335-LIST-DIRECTORY-SOURCES
+084300     ELSE
+084500         CALL "CBL_CHECK_FILE_EXIST" USING SRC-PATH
+084600             NEW-FILE-INFO
+084700         IF RETURN-CODE NOT EQUAL ZERO THEN
+084800             DISPLAY X"1B" & "[31;1;4mError: File "
+084900                 SRC-PATH(1:40) " does not exist" X"1B" & "[0m"
+085000         ELSE
+085100             ADD 1 TO WS-FILE-COUNT
+085200             SET WT-IDX TO WS-FILE-COUNT
+085300             MOVE SRC-PATH TO WT-PATH(WT-IDX)
+085400             MOVE 1 TO WT-TYPE(WT-IDX)
+085500         END-IF
+085600     END-IF.
+085700 335-LIST-DIRECTORY-SOURCES.
+085800     MOVE SPACES TO WS-LS-CMD.
+085900     STRING "ls -1 " DELIMITED BY SIZE
+086000         WS-WATCH-DIR DELIMITED BY SPACE
+086100         "/*.cob " DELIMITED BY SIZE
+086200         WS-WATCH-DIR DELIMITED BY SPACE
+086300         "/*.cbl 2>/dev/null > " DELIMITED BY SIZE
+086400         WS-WATCH-DIR DELIMITED BY SPACE
+086500         "/.interactive-cobol-filelist" DELIMITED BY SIZE
+086600         INTO WS-LS-CMD
+086700     END-STRING.
+086800     CALL "SYSTEM" USING WS-LS-CMD.
+086900     MOVE SPACES TO WS-WORK-FILE-NAME.
+087000     STRING WS-WATCH-DIR DELIMITED BY SPACE
+087100         "/.interactive-cobol-filelist" DELIMITED BY SIZE
+087200         INTO WS-WORK-FILE-NAME
+087300     END-STRING.
+087400     OPEN INPUT WORK-FILE.
+087500     IF WS-WORK-FILE-STATUS = "00" THEN
+087600         PERFORM 336-READ-FILELIST-LINE
+087700             UNTIL WS-WORK-FILE-STATUS NOT = "00"
+087800         CLOSE WORK-FILE
+087900     END-IF.
+088000 336-READ-FILELIST-LINE.
+088100     READ WORK-FILE
+088200         AT END MOVE "10" TO WS-WORK-FILE-STATUS
+088300         NOT AT END PERFORM 337-ADD-SOURCE-ENTRY
+088400     END-READ.
+088500 337-ADD-SOURCE-ENTRY.
+088600     IF FUNCTION TRIM(WORK-FILE-LINE) NOT = SPACES AND
+088700             WS-FILE-COUNT < 40 THEN
+088800         ADD 1 TO WS-FILE-COUNT
+088900         SET WT-IDX TO WS-FILE-COUNT
+089000         MOVE FUNCTION TRIM(WORK-FILE-LINE) TO WT-PATH(WT-IDX)
+089100         MOVE 1 TO WT-TYPE(WT-IDX)
+089200     END-IF.
+089300 340-SNAPSHOT-ALL.
+089400     PERFORM 345-SNAPSHOT-ENTRY
+089500         VARYING WT-IDX FROM 1 BY 1 UNTIL WT-IDX > WS-FILE-COUNT.
+089600 345-SNAPSHOT-ENTRY.
+089700     CALL "CBL_CHECK_FILE_EXIST" USING WT-PATH(WT-IDX)
+089800         WT-CUR-INFO(WT-IDX).
+089900 350-START-SESSION-CLOCK.
+090000     MOVE SPACES TO WS-EPOCH-FILE.
+090100     STRING WS-WATCH-DIR DELIMITED BY SPACE
+090200         "/.interactive-cobol-epoch" DELIMITED BY SIZE
+090300         INTO WS-EPOCH-FILE
+090400     END-STRING.
+090500     MOVE SPACES TO WS-GENERIC-CMD.
+090600     STRING "date +%s > " DELIMITED BY SIZE
+090700         WS-EPOCH-FILE DELIMITED BY SPACE
+090800         INTO WS-GENERIC-CMD
+090900     END-STRING.
+091000     CALL "SYSTEM" USING WS-GENERIC-CMD.
+091100     MOVE WS-EPOCH-FILE TO WS-WORK-FILE-NAME.
+091200     OPEN INPUT WORK-FILE.
+091300     IF WS-WORK-FILE-STATUS = "00" THEN
+091400         READ WORK-FILE
+091500             AT END CONTINUE
+091600             NOT AT END MOVE FUNCTION NUMVAL(WORK-FILE-LINE)
+091700                 TO WS-SESSION-START
+091800         END-READ
+091900         CLOSE WORK-FILE
+092000     END-IF.
+092100 400-SESSION-SUMMARY.
+092200     MOVE SPACES TO WS-GENERIC-CMD.
+092300     STRING "date +%s > " DELIMITED BY SIZE
+092400         WS-EPOCH-FILE DELIMITED BY SPACE
+092500         INTO WS-GENERIC-CMD
+092600     END-STRING.
+092700     CALL "SYSTEM" USING WS-GENERIC-CMD.
+092800     MOVE WS-EPOCH-FILE TO WS-WORK-FILE-NAME.
+092900     OPEN INPUT WORK-FILE.
+093000     IF WS-WORK-FILE-STATUS = "00" THEN
+093100         READ WORK-FILE
+093200             AT END CONTINUE
+093300             NOT AT END MOVE FUNCTION NUMVAL(WORK-FILE-LINE)
+093400                 TO WS-SESSION-END
+093500         END-READ
+093600         CLOSE WORK-FILE
+093700     END-IF.
+093800     IF WS-SESSION-END > WS-SESSION-START THEN
+093900         COMPUTE WS-SESSION-ELAPSED =
+094000             WS-SESSION-END - WS-SESSION-START
+094100     ELSE
+094200         MOVE 0 TO WS-SESSION-ELAPSED
+094300     END-IF.
+094400     COMPUTE WS-ELAPSED-HOURS = WS-SESSION-ELAPSED / 3600.
+094500     COMPUTE WS-ELAPSED-MINS =
+094600         (WS-SESSION-ELAPSED - (WS-ELAPSED-HOURS * 3600)) / 60.
+094700     COMPUTE WS-ELAPSED-SECS =
+094800         WS-SESSION-ELAPSED - (WS-ELAPSED-HOURS * 3600)
+094900         - (WS-ELAPSED-MINS * 60).
+095000     DISPLAY " ".
+095100     DISPLAY X"1B" & "[36;1m===== SESSION SUMMARY =====" X"1B"
+095200         & "[0m".
+095300     DISPLAY "Compiles attempted : " WS-TOTAL-COMPILES.
+095400     DISPLAY "Compiles succeeded : " WS-TOTAL-SUCCESS.
+095500     DISPLAY "Compiles failed    : " WS-TOTAL-FAILED.
+095600     DISPLAY "Time watched (h:m:s): " WS-ELAPSED-HOURS ":"
+095700         WS-ELAPSED-MINS ":" WS-ELAPSED-SECS.
+095800     PERFORM 900-RELEASE-LOCK.
+095900     STOP RUN.
+096000 900-RELEASE-LOCK.
+096100     MOVE SPACES TO WS-GENERIC-CMD.
+096200     STRING "rm -f " DELIMITED BY SIZE
+096300         WS-LOCK-FILE DELIMITED BY SPACE
+096400         INTO WS-GENERIC-CMD
+096500     END-STRING.
+096600     CALL "SYSTEM" USING BY CONTENT WS-GENERIC-CMD.
+096700 END PROGRAM INTERACTIVE-COBOL.
